@@ -0,0 +1,5 @@
+      *> OFFSWS - WS-OFFSET working-storage layout, shared by
+      *> FREQUENCY and any sibling program reading the same offsets
+      *> feed (one signed integer per line, e.g. "+6", "-3").
+           05 WS-OFFSETSIGN PIC A(1).
+           05 WS-OFFSETLINE PIC A(10).
