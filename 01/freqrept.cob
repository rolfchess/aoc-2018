@@ -0,0 +1,136 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FREQREPT.
+*> Sibling of FREQUENCY: re-reads the same offsets file as many
+*> times as needed, keeping every running total already reached,
+*> and reports the first frequency value that repeats. Used to
+*> confirm a device has settled into a steady state after a
+*> recalibration.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+        SELECT OFFSETS ASSIGN TO DYNAMIC WS-INPUT-FILE
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-OFFSETS-STATUS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD OFFSETS.
+    01 OFFSETS-FILE.
+        COPY "offsfd.cpy".
+
+    WORKING-STORAGE SECTION.
+    *> Run-time input file, resolved the same way as FREQUENCY's
+    *> WS-INPUT-FILE: the OFFSETS environment variable, then an
+    *> ACCEPT-ed command-line parameter, then the long-standing
+    *> default.
+    01 WS-INPUT-FILE PIC X(80) VALUE 'input-test.txt'.
+    01 WS-OFFSETS-STATUS PIC X(2).
+    01 WS-PARM-CARD PIC X(160).
+    01 WS-PARM-INPUT-F PIC X(80).
+
+    01 WS-OFFSET.
+        COPY "offsws.cpy".
+    01 FILE-EOF PIC 1.
+    01 WS-OFFSET-VALUE PIC S9(10).
+    01 WS-TOTAL PIC S9(12) VALUE 0.
+    01 WS-TOTAL-DISPLAY PIC -(11)9.
+    01 WS-REPEAT-FOUND PIC 1 VALUE 0.
+    01 WS-PASS-COUNT PIC 9(6) VALUE 0.
+    01 WS-RECS-THIS-PASS PIC 9(8) VALUE 0.
+    01 WS-RECORD-VALID PIC X(1).
+
+    *> Seen-totals table: every running total reached so far, kept
+    *> across passes over the file, searched linearly for a repeat.
+    01 WS-MAX-SEEN PIC 9(8) VALUE 200000.
+    01 WS-SEEN-COUNT PIC 9(8) VALUE 0.
+    01 WS-SEEN-TABLE.
+        05 WS-SEEN-TOTAL PIC S9(12)
+           OCCURS 1 TO 200000 TIMES DEPENDING ON WS-SEEN-COUNT
+           INDEXED BY SEEN-IDX.
+
+PROCEDURE DIVISION.
+    PERFORM 0100-GET-RUN-PARMS.
+    PERFORM 1000-RECORD-SEEN-TOTAL.
+    PERFORM UNTIL WS-REPEAT-FOUND = 1
+        ADD 1 TO WS-PASS-COUNT
+        OPEN INPUT OFFSETS
+        IF WS-OFFSETS-STATUS NOT = '00'
+            DISPLAY 'OFFSETS FILE NOT FOUND: ' WS-INPUT-FILE
+            STOP RUN
+        END-IF
+        MOVE 0 TO WS-RECS-THIS-PASS
+        PERFORM UNTIL FILE-EOF=1 OR WS-REPEAT-FOUND = 1
+            READ OFFSETS INTO WS-OFFSET
+               AT END MOVE 1 TO FILE-EOF
+               NOT AT END
+                   ADD 1 TO WS-RECS-THIS-PASS
+                   PERFORM 1500-VALIDATE-RECORD
+                   IF WS-RECORD-VALID NOT = 'Y'
+                       DISPLAY 'BAD OFFSETS RECORD: ' WS-OFFSETSIGN
+                           WS-OFFSETLINE ' IN ' WS-INPUT-FILE
+                           ' - CANNOT COMPUTE FREQUENCY'
+                       STOP RUN
+                   END-IF
+                   COMPUTE WS-OFFSET-VALUE = FUNCTION NUMVAL(WS-OFFSETLINE)
+                   IF WS-OFFSETSIGN = '-'
+                       COMPUTE WS-OFFSET-VALUE = 0 - WS-OFFSET-VALUE
+                   END-IF
+                   ADD WS-OFFSET-VALUE TO WS-TOTAL
+                   PERFORM 2000-CHECK-AND-RECORD-TOTAL
+        END-PERFORM
+        CLOSE OFFSETS
+        IF WS-RECS-THIS-PASS = 0
+            DISPLAY 'OFFSETS FILE IS EMPTY: ' WS-INPUT-FILE
+                ' - CANNOT DETECT A REPEATED FREQUENCY'
+            STOP RUN
+        END-IF
+        MOVE 0 TO FILE-EOF
+    END-PERFORM.
+    MOVE WS-TOTAL TO WS-TOTAL-DISPLAY.
+    DISPLAY 'FIRST REPEATED FREQUENCY: ' WS-TOTAL-DISPLAY.
+STOP RUN.
+
+0100-GET-RUN-PARMS.
+    MOVE SPACES TO WS-PARM-CARD.
+    ACCEPT WS-PARM-CARD FROM COMMAND-LINE.
+    IF WS-PARM-CARD NOT = SPACES
+        UNSTRING WS-PARM-CARD DELIMITED BY ALL SPACES
+            INTO WS-PARM-INPUT-F
+        END-UNSTRING
+        IF WS-PARM-INPUT-F NOT = SPACES
+            MOVE WS-PARM-INPUT-F TO WS-INPUT-FILE
+        END-IF
+    END-IF.
+    MOVE SPACES TO WS-PARM-INPUT-F.
+    ACCEPT WS-PARM-INPUT-F FROM ENVIRONMENT 'OFFSETS'.
+    IF WS-PARM-INPUT-F NOT = SPACES
+        MOVE WS-PARM-INPUT-F TO WS-INPUT-FILE
+    END-IF.
+
+1500-VALIDATE-RECORD.
+    MOVE 'Y' TO WS-RECORD-VALID.
+    IF WS-OFFSETSIGN NOT = '+' AND WS-OFFSETSIGN NOT = '-'
+        MOVE 'N' TO WS-RECORD-VALID
+    ELSE
+        IF FUNCTION TRIM(WS-OFFSETLINE) IS NOT NUMERIC
+            MOVE 'N' TO WS-RECORD-VALID
+        END-IF
+    END-IF.
+
+1000-RECORD-SEEN-TOTAL.
+    IF WS-SEEN-COUNT >= WS-MAX-SEEN
+        DISPLAY 'SEEN-TOTALS TABLE FULL AT ' WS-MAX-SEEN
+            ' ENTRIES - ABORTING'
+        STOP RUN
+    END-IF.
+    ADD 1 TO WS-SEEN-COUNT.
+    SET SEEN-IDX TO WS-SEEN-COUNT.
+    MOVE WS-TOTAL TO WS-SEEN-TOTAL(SEEN-IDX).
+
+2000-CHECK-AND-RECORD-TOTAL.
+    SET SEEN-IDX TO 1.
+    SEARCH WS-SEEN-TOTAL
+        AT END PERFORM 1000-RECORD-SEEN-TOTAL
+        WHEN WS-SEEN-TOTAL(SEEN-IDX) = WS-TOTAL
+            MOVE 1 TO WS-REPEAT-FOUND
+    END-SEARCH.
