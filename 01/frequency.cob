@@ -6,30 +6,678 @@ PROGRAM-ID. FREQUENCY.
 ENVIRONMENT DIVISION.
     INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-        SELECT OFFSETS ASSIGN TO 'input-test.txt'
-        ORGANIZATION IS LINE SEQUENTIAL.
-              
+        SELECT OFFSETS ASSIGN TO DYNAMIC WS-INPUT-FILE
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-OFFSETS-STATUS.
+        SELECT EXCEPTIONS-FILE ASSIGN TO DYNAMIC WS-EXCEPT-FILE
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXCEPT-STATUS.
+        SELECT EXCEPT-TEMP-FILE ASSIGN TO DYNAMIC WS-EXCEPT-TEMP-FILE
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXCEPT-TEMP-STATUS.
+        SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILE
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+        SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CKPT-FILE
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-STATUS.
+        SELECT DEVICE-LIST-FILE ASSIGN TO DYNAMIC WS-DEVICE-LIST-FILE
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-DEVICE-LIST-STATUS.
+        SELECT DEVICE-CKPT-FILE ASSIGN TO DYNAMIC WS-DEVICE-CKPT-FILE
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-DEVICE-CKPT-STATUS.
+        SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-FILE
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+        SELECT EXTRACT-FILE ASSIGN TO DYNAMIC WS-EXTRACT-FILE
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXTRACT-STATUS.
+
 DATA DIVISION.
     FILE SECTION.
     FD OFFSETS.
     01 OFFSETS-FILE.
-        05 OFFSETS-SIGN PIC A(1).
-        05 OFFSETS-LINE PIC A(10).
-       
+        COPY "offsfd.cpy".
+
+    FD EXCEPTIONS-FILE.
+    01 EXCEPTION-LINE PIC X(80).
+
+    *> Scratch copy used to trim EXCEPTIONS-FILE back to its
+    *> checkpointed length on restart, so records re-validated after a
+    *> restart don't get logged to the exceptions listing a second
+    *> time.
+    FD EXCEPT-TEMP-FILE.
+    01 EXCEPT-TEMP-LINE PIC X(80).
+
+    FD REPORT-FILE.
+    01 REPORT-LINE PIC X(100).
+
+    FD CHECKPOINT-FILE.
+    01 CHECKPOINT-RECORD.
+        05 CKPT-REC-COUNT PIC 9(8).
+        05 CKPT-REC-TOTAL PIC S9(12).
+        05 CKPT-REC-GOOD PIC 9(8).
+        05 CKPT-REC-REJECT PIC 9(8).
+
+    *> DEVICE-LIST-FILE: one site's worth of offset files, one device
+    *> per line - device id in columns 1-10, that device's offsets
+    *> file name in columns 11-90 - the same fixed-column,
+    *> no-delimiter card style as the OFFSETS file.
+    FD DEVICE-LIST-FILE.
+    01 DEVICE-LIST-RECORD.
+        05 DL-DEVICE-ID PIC X(10).
+        05 DL-OFFSETS-FILE PIC X(80).
+
+    *> Device-list checkpoint: how many devices from the device list
+    *> have fully completed, and the grand total reached so far, so a
+    *> restart of a multi-device run picks up at the next device
+    *> instead of re-running (and re-auditing/re-extracting) devices
+    *> already finished cleanly.
+    FD DEVICE-CKPT-FILE.
+    01 DEVICE-CKPT-RECORD.
+        05 DCKPT-DEVICES-DONE PIC 9(6).
+        05 DCKPT-DEVICES-CONSUMED PIC 9(6).
+        05 DCKPT-DEVICES-SKIPPED PIC 9(6).
+        05 DCKPT-GRAND-TOTAL PIC S9(13).
+
+    FD AUDIT-FILE.
+    01 AUDIT-LINE PIC X(132).
+
+    *> Downstream extract: one fixed-format record per run, picked up
+    *> by the next job step or an external system without an operator
+    *> retyping the frequency off the console.
+    FD EXTRACT-FILE.
+    01 EXTRACT-RECORD.
+        05 EXTRACT-DEVICE-ID PIC X(10).
+        05 EXTRACT-RUN-DATE PIC 9(8).
+        05 EXTRACT-FREQUENCY PIC -(11)9.
+
     WORKING-STORAGE SECTION.
     01 WS-OFFSET.
-        05 WS-OFFSETSIGN PIC A(1).
-        05 WS-OFFSETLINE PIC A(10).
+        COPY "offsws.cpy".
     01 FILE-EOF PIC 1.
-       
+    01 WS-OFFSET-VALUE PIC S9(10).
+    01 WS-TOTAL PIC S9(12) VALUE 0.
+    01 WS-TOTAL-DISPLAY PIC -(11)9.
+    01 WS-RECORD-VALID PIC X(1).
+
+    *> Record counts, split between records that passed validation and
+    *> records rejected by it.
+    01 WS-GOOD-COUNT PIC 9(8) VALUE 0.
+    01 WS-REJECT-COUNT PIC 9(8) VALUE 0.
+    01 WS-REJECT-REASON PIC X(40).
+
+    *> Run-time parameters. Resolved, in order of precedence, from a
+    *> JCL DD-name override (OFFSETS/OFFSRPT/OFFSEXCP environment
+    *> variables), then an ACCEPT-ed parameter card on the command
+    *> line ("input-file output-file"), then the long-standing
+    *> defaults below so existing jobs keep working unchanged.
+    01 WS-INPUT-FILE PIC X(80) VALUE 'input-test.txt'.
+    01 WS-OUTPUT-FILE PIC X(80) VALUE 'freqrpt.out'.
+    01 WS-REPORT-STATUS PIC X(2).
+    01 WS-OFFSETS-STATUS PIC X(2).
+    01 WS-EXCEPT-FILE PIC X(80) VALUE 'exceptions.txt'.
+    01 WS-EXCEPT-STATUS PIC X(2).
+    01 WS-EXCEPT-TEMP-FILE PIC X(80).
+    01 WS-EXCEPT-TEMP-STATUS PIC X(2).
+    01 WS-EXCEPT-COPIED PIC 9(8).
+    01 WS-EXCEPT-COPY-EOF PIC 1.
+    01 WS-PARM-CARD PIC X(160).
+    01 WS-PARM-INPUT-F PIC X(80).
+    01 WS-PARM-OUTPUT-F PIC X(80).
+
+    *> Run-date stamp, captured once at start-up and reused on the
+    *> summary report, the audit trail, and the downstream extract.
+    01 WS-RUN-DATE PIC 9(8).
+    01 WS-RUN-DATE-DISPLAY PIC 9999/99/99.
+
+    *> Checkpoint/restart: the current record count and running total
+    *> are checkpointed every WS-CKPT-INTERVAL records so a job that
+    *> abends partway through a large offsets file can restart close
+    *> to where it left off instead of redoing the batch from the top.
+    01 WS-CKPT-FILE PIC X(80) VALUE 'freqckpt.dat'.
+    01 WS-CKPT-STATUS PIC X(2).
+    01 WS-CKPT-INTERVAL PIC 9(6) VALUE 1000.
+    01 WS-RECS-SINCE-CKPT PIC 9(6) VALUE 0.
+    01 WS-RECS-PROCESSED PIC 9(8) VALUE 0.
+    01 WS-RESTARTED PIC X(1) VALUE 'N'.
+    01 WS-RESTART-COUNT PIC 9(8) VALUE 0.
+
+    *> Multi-device run: when a device list is supplied, FREQUENCY
+    *> processes each device's offsets file in turn and reports both
+    *> the per-device final frequency and a grand total, instead of
+    *> the operator running the program once per device and adding
+    *> the results up by hand.
+    01 WS-DEVICE-LIST-FILE PIC X(80) VALUE SPACES.
+    01 WS-DEVICE-LIST-STATUS PIC X(2).
+    01 WS-DEVICE-LIST-EOF PIC 1 VALUE 0.
+    01 WS-GRAND-TOTAL PIC S9(13) VALUE 0.
+    01 WS-GRAND-TOTAL-DISPLAY PIC -(12)9.
+    01 WS-DEVICE-ID PIC X(10) VALUE 'SINGLE'.
+    01 WS-DEVICE-TOTAL-DISPLAY PIC -(11)9.
+    01 WS-OUTPUT-BASE PIC X(80).
+    01 WS-EXCEPT-BASE PIC X(80).
+    01 WS-CKPT-BASE PIC X(80).
+    01 WS-DEVICE-FILE-ERR PIC X(1).
+    01 WS-DEVICES-SKIPPED PIC 9(6) VALUE 0.
+
+    *> Device-list checkpoint/restart: tracks how many devices have
+    *> fully completed so a restart of a multi-device run skips past
+    *> them instead of re-running (and re-auditing/re-extracting)
+    *> devices that already finished.
+    01 WS-DEVICE-CKPT-FILE PIC X(80) VALUE 'freqdevckpt.dat'.
+    01 WS-DEVICE-CKPT-STATUS PIC X(2).
+    01 WS-DEVICES-DONE PIC 9(6) VALUE 0.
+    *> Lines consumed from DEVICE-LIST-FILE so far - successes plus
+    *> filename-too-long skips. A skipped device still uses up a line
+    *> of the device list, so the restart skip-read (and what gets
+    *> persisted for it) must key off this count, not WS-DEVICES-DONE
+    *> alone, or a skip ahead of a completed device makes the restart
+    *> under-count and reprocess that completed device.
+    01 WS-DEVICES-CONSUMED PIC 9(6) VALUE 0.
+    01 WS-DEVICE-RESTARTED PIC X(1) VALUE 'N'.
+    01 WS-DEVICE-RESTART-COUNT PIC 9(6) VALUE 0.
+
+    *> Audit trail: one row appended per execution, recording run
+    *> date/time, input file name, record count and final frequency,
+    *> kept across runs for compliance review.
+    01 WS-AUDIT-FILE PIC X(80) VALUE 'freqaudit.log'.
+    01 WS-AUDIT-STATUS PIC X(2).
+    01 WS-RUN-TIME PIC 9(8).
+    01 WS-RUN-TIME-HHMMSS REDEFINES WS-RUN-TIME.
+        05 WS-RUN-TIME-HH PIC 99.
+        05 WS-RUN-TIME-MM PIC 99.
+        05 WS-RUN-TIME-SS PIC 99.
+        05 WS-RUN-TIME-HS PIC 99.
+    01 WS-RUN-TIME-DISPLAY PIC X(8).
+    01 WS-RECS-TOTAL PIC 9(8).
+
+    *> Downstream extract file name/status.
+    01 WS-EXTRACT-FILE PIC X(80) VALUE 'freqextr.dat'.
+    01 WS-EXTRACT-STATUS PIC X(2).
+
+    *> Quiet mode and timing stats: per-record DISPLAYs are off by
+    *> default (set WS-VERBOSE to 'Y' to debug a feed); a
+    *> record-count/elapsed-time summary is always printed once the
+    *> offsets file is closed.
+    01 WS-VERBOSE PIC X(1) VALUE 'N'.
+    01 WS-PARM-VERBOSE-F PIC X(1).
+    01 WS-START-TIME PIC 9(8).
+    01 WS-START-TIME-R REDEFINES WS-START-TIME.
+        05 WS-START-HH PIC 99.
+        05 WS-START-MM PIC 99.
+        05 WS-START-SS PIC 99.
+        05 WS-START-HS PIC 99.
+    01 WS-END-TIME PIC 9(8).
+    01 WS-END-TIME-R REDEFINES WS-END-TIME.
+        05 WS-END-HH PIC 99.
+        05 WS-END-MM PIC 99.
+        05 WS-END-SS PIC 99.
+        05 WS-END-HS PIC 99.
+    01 WS-START-CS PIC 9(9).
+    01 WS-END-CS PIC 9(9).
+    01 WS-ELAPSED-CS PIC S9(9).
+    01 WS-ELAPSED-SECONDS PIC -(5)9.99.
+
 PROCEDURE DIVISION.
+    PERFORM 0100-GET-RUN-PARMS.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+    MOVE WS-RUN-DATE TO WS-RUN-DATE-DISPLAY.
+    IF WS-DEVICE-LIST-FILE NOT = SPACES
+        PERFORM 1500-MULTI-DEVICE-RUN
+    ELSE
+        PERFORM 1000-PROCESS-ONE-OFFSETS-FILE
+    END-IF.
+STOP RUN.
+
+1000-PROCESS-ONE-OFFSETS-FILE.
+    ACCEPT WS-START-TIME FROM TIME.
+    PERFORM 0200-CHECK-RESTART.
     OPEN INPUT OFFSETS.
+    IF WS-OFFSETS-STATUS NOT = '00'
+        DISPLAY 'OFFSETS FILE NOT FOUND: ' WS-INPUT-FILE
+    ELSE
+        IF WS-RESTARTED = 'Y'
+            DISPLAY 'RESTARTING AFTER ' WS-RESTART-COUNT ' RECORDS'
+            MOVE WS-RESTART-COUNT TO WS-RECS-PROCESSED
+            PERFORM WS-RESTART-COUNT TIMES
+                READ OFFSETS INTO WS-OFFSET
+                    AT END MOVE 1 TO FILE-EOF
+                END-READ
+            END-PERFORM
+            PERFORM 0250-TRUNCATE-EXCEPTIONS-ON-RESTART
+            OPEN EXTEND EXCEPTIONS-FILE
+            IF WS-EXCEPT-STATUS NOT = '00'
+                OPEN OUTPUT EXCEPTIONS-FILE
+            END-IF
+        ELSE
+            OPEN OUTPUT EXCEPTIONS-FILE
+        END-IF
         PERFORM UNTIL FILE-EOF=1
             READ OFFSETS INTO WS-OFFSET
                AT END MOVE 1 TO FILE-EOF
-               NOT AT END 
-                   DISPLAY WS-OFFSETSIGN
-                   DISPLAY WS-OFFSETLINE
-        END-PERFORM.
-    CLOSE OFFSETS.   
-STOP RUN.
+               NOT AT END
+                   IF WS-VERBOSE = 'Y'
+                       DISPLAY WS-OFFSETSIGN
+                       DISPLAY WS-OFFSETLINE
+                   END-IF
+                   PERFORM 2000-VALIDATE-RECORD
+                   IF WS-RECORD-VALID = 'Y'
+                       ADD 1 TO WS-GOOD-COUNT
+                       COMPUTE WS-OFFSET-VALUE =
+                           FUNCTION NUMVAL(WS-OFFSETLINE)
+                       IF WS-OFFSETSIGN = '-'
+                           COMPUTE WS-OFFSET-VALUE = 0 - WS-OFFSET-VALUE
+                       END-IF
+                       ADD WS-OFFSET-VALUE TO WS-TOTAL
+                   ELSE
+                       ADD 1 TO WS-REJECT-COUNT
+                       PERFORM 2100-LOG-EXCEPTION
+                   END-IF
+                   ADD 1 TO WS-RECS-PROCESSED
+                   ADD 1 TO WS-RECS-SINCE-CKPT
+                   IF WS-RECS-SINCE-CKPT >= WS-CKPT-INTERVAL
+                       PERFORM 0300-WRITE-CHECKPOINT
+                   END-IF
+        END-PERFORM
+        CLOSE OFFSETS
+        CLOSE EXCEPTIONS-FILE
+        ACCEPT WS-END-TIME FROM TIME
+        COMPUTE WS-START-CS = WS-START-HH * 360000 + WS-START-MM * 6000
+            + WS-START-SS * 100 + WS-START-HS
+        COMPUTE WS-END-CS = WS-END-HH * 360000 + WS-END-MM * 6000
+            + WS-END-SS * 100 + WS-END-HS
+        COMPUTE WS-ELAPSED-CS = WS-END-CS - WS-START-CS
+        COMPUTE WS-ELAPSED-SECONDS = WS-ELAPSED-CS / 100
+        MOVE WS-TOTAL TO WS-TOTAL-DISPLAY
+        DISPLAY 'FINAL FREQUENCY: ' WS-TOTAL-DISPLAY
+        DISPLAY 'RECORDS PROCESSED: ' WS-RECS-PROCESSED
+            ' (GOOD: ' WS-GOOD-COUNT ' REJECTED: ' WS-REJECT-COUNT ')'
+        DISPLAY 'ELAPSED SECONDS: ' WS-ELAPSED-SECONDS
+        PERFORM 3000-WRITE-REPORT
+        PERFORM 4000-LOG-AUDIT
+        PERFORM 4100-WRITE-EXTRACT
+        *> Run completed cleanly - clear the checkpoint so the next run
+        *> starts fresh instead of restarting from stale progress.
+        OPEN OUTPUT CHECKPOINT-FILE
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+1500-MULTI-DEVICE-RUN.
+    MOVE WS-OUTPUT-FILE TO WS-OUTPUT-BASE.
+    MOVE WS-EXCEPT-FILE TO WS-EXCEPT-BASE.
+    MOVE WS-CKPT-FILE TO WS-CKPT-BASE.
+    PERFORM 1600-CHECK-DEVICE-RESTART.
+    OPEN INPUT DEVICE-LIST-FILE.
+    IF WS-DEVICE-LIST-STATUS NOT = '00'
+        DISPLAY 'DEVICE LIST FILE NOT FOUND: ' WS-DEVICE-LIST-FILE
+    ELSE
+        IF WS-DEVICE-RESTARTED = 'Y'
+            DISPLAY 'RESTARTING AFTER ' WS-DEVICE-RESTART-COUNT
+                ' DEVICES'
+            PERFORM WS-DEVICE-RESTART-COUNT TIMES
+                READ DEVICE-LIST-FILE
+                    AT END MOVE 1 TO WS-DEVICE-LIST-EOF
+                END-READ
+            END-PERFORM
+        END-IF
+        PERFORM UNTIL WS-DEVICE-LIST-EOF = 1
+            READ DEVICE-LIST-FILE
+                AT END MOVE 1 TO WS-DEVICE-LIST-EOF
+                NOT AT END
+                    MOVE DL-DEVICE-ID TO WS-DEVICE-ID
+                    MOVE DL-OFFSETS-FILE TO WS-INPUT-FILE
+                    MOVE 'N' TO WS-DEVICE-FILE-ERR
+                    MOVE SPACES TO WS-OUTPUT-FILE
+                    STRING FUNCTION TRIM(WS-DEVICE-ID) DELIMITED BY SIZE
+                           '-' DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-OUTPUT-BASE) DELIMITED BY SIZE
+                           INTO WS-OUTPUT-FILE
+                           ON OVERFLOW MOVE 'Y' TO WS-DEVICE-FILE-ERR
+                    END-STRING
+                    MOVE SPACES TO WS-EXCEPT-FILE
+                    STRING FUNCTION TRIM(WS-DEVICE-ID) DELIMITED BY SIZE
+                           '-' DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-EXCEPT-BASE) DELIMITED BY SIZE
+                           INTO WS-EXCEPT-FILE
+                           ON OVERFLOW MOVE 'Y' TO WS-DEVICE-FILE-ERR
+                    END-STRING
+                    MOVE SPACES TO WS-CKPT-FILE
+                    STRING FUNCTION TRIM(WS-DEVICE-ID) DELIMITED BY SIZE
+                           '-' DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-CKPT-BASE) DELIMITED BY SIZE
+                           INTO WS-CKPT-FILE
+                           ON OVERFLOW MOVE 'Y' TO WS-DEVICE-FILE-ERR
+                    END-STRING
+                    IF WS-DEVICE-FILE-ERR = 'Y'
+                        ADD 1 TO WS-DEVICES-SKIPPED
+                        ADD 1 TO WS-DEVICES-CONSUMED
+                        PERFORM 1700-WRITE-DEVICE-CHECKPOINT
+                        DISPLAY 'DEVICE ' WS-DEVICE-ID
+                            ' FILENAME TOO LONG WITH DEVICE PREFIX -'
+                            ' SKIPPING DEVICE'
+                    ELSE
+                        MOVE 0 TO WS-TOTAL
+                        MOVE 0 TO WS-GOOD-COUNT
+                        MOVE 0 TO WS-REJECT-COUNT
+                        MOVE 0 TO WS-RECS-PROCESSED
+                        MOVE 0 TO WS-RECS-SINCE-CKPT
+                        MOVE 0 TO FILE-EOF
+                        PERFORM 1000-PROCESS-ONE-OFFSETS-FILE
+                        ADD WS-TOTAL TO WS-GRAND-TOTAL
+                        ADD 1 TO WS-DEVICES-DONE
+                        ADD 1 TO WS-DEVICES-CONSUMED
+                        PERFORM 1700-WRITE-DEVICE-CHECKPOINT
+                        MOVE WS-TOTAL TO WS-DEVICE-TOTAL-DISPLAY
+                        DISPLAY 'DEVICE ' WS-DEVICE-ID
+                            ' FREQUENCY: ' WS-DEVICE-TOTAL-DISPLAY
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE DEVICE-LIST-FILE
+        *> Device list completed cleanly - clear the device checkpoint
+        *> so the next fresh run doesn't skip devices that weren't
+        *> actually part of it.
+        OPEN OUTPUT DEVICE-CKPT-FILE
+        CLOSE DEVICE-CKPT-FILE
+    END-IF.
+    MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-DISPLAY.
+    DISPLAY 'GRAND TOTAL FREQUENCY: ' WS-GRAND-TOTAL-DISPLAY.
+    IF WS-DEVICES-SKIPPED > 0
+        DISPLAY 'NOTE: ' WS-DEVICES-SKIPPED
+            ' DEVICE(S) SKIPPED - GRAND TOTAL DOES NOT INCLUDE THEM'
+    END-IF.
+
+1600-CHECK-DEVICE-RESTART.
+    MOVE 'N' TO WS-DEVICE-RESTARTED.
+    OPEN INPUT DEVICE-CKPT-FILE.
+    IF WS-DEVICE-CKPT-STATUS = '00'
+        READ DEVICE-CKPT-FILE
+            AT END CONTINUE
+            NOT AT END
+                MOVE 'Y' TO WS-DEVICE-RESTARTED
+                MOVE DCKPT-DEVICES-CONSUMED TO WS-DEVICE-RESTART-COUNT
+                MOVE DCKPT-DEVICES-CONSUMED TO WS-DEVICES-CONSUMED
+                MOVE DCKPT-DEVICES-DONE TO WS-DEVICES-DONE
+                MOVE DCKPT-DEVICES-SKIPPED TO WS-DEVICES-SKIPPED
+                MOVE DCKPT-GRAND-TOTAL TO WS-GRAND-TOTAL
+        END-READ
+        CLOSE DEVICE-CKPT-FILE
+    END-IF.
+
+1700-WRITE-DEVICE-CHECKPOINT.
+    MOVE WS-DEVICES-DONE TO DCKPT-DEVICES-DONE.
+    MOVE WS-DEVICES-CONSUMED TO DCKPT-DEVICES-CONSUMED.
+    MOVE WS-DEVICES-SKIPPED TO DCKPT-DEVICES-SKIPPED.
+    MOVE WS-GRAND-TOTAL TO DCKPT-GRAND-TOTAL.
+    OPEN OUTPUT DEVICE-CKPT-FILE.
+    WRITE DEVICE-CKPT-RECORD.
+    CLOSE DEVICE-CKPT-FILE.
+
+0100-GET-RUN-PARMS.
+    MOVE SPACES TO WS-PARM-CARD.
+    ACCEPT WS-PARM-CARD FROM COMMAND-LINE.
+    IF WS-PARM-CARD NOT = SPACES
+        UNSTRING WS-PARM-CARD DELIMITED BY ALL SPACES
+            INTO WS-PARM-INPUT-F WS-PARM-OUTPUT-F WS-PARM-VERBOSE-F
+        END-UNSTRING
+        IF WS-PARM-INPUT-F NOT = SPACES
+            MOVE WS-PARM-INPUT-F TO WS-INPUT-FILE
+        END-IF
+        IF WS-PARM-OUTPUT-F NOT = SPACES
+            MOVE WS-PARM-OUTPUT-F TO WS-OUTPUT-FILE
+        END-IF
+        IF WS-PARM-VERBOSE-F = 'Y' OR WS-PARM-VERBOSE-F = 'y'
+            MOVE 'Y' TO WS-VERBOSE
+        END-IF
+    END-IF.
+    MOVE SPACES TO WS-PARM-INPUT-F.
+    ACCEPT WS-PARM-INPUT-F FROM ENVIRONMENT 'OFFSETS'.
+    IF WS-PARM-INPUT-F NOT = SPACES
+        MOVE WS-PARM-INPUT-F TO WS-INPUT-FILE
+    END-IF.
+    MOVE SPACES TO WS-PARM-OUTPUT-F.
+    ACCEPT WS-PARM-OUTPUT-F FROM ENVIRONMENT 'OFFSRPT'.
+    IF WS-PARM-OUTPUT-F NOT = SPACES
+        MOVE WS-PARM-OUTPUT-F TO WS-OUTPUT-FILE
+    END-IF.
+    MOVE SPACES TO WS-PARM-OUTPUT-F.
+    ACCEPT WS-PARM-OUTPUT-F FROM ENVIRONMENT 'OFFSEXCP'.
+    IF WS-PARM-OUTPUT-F NOT = SPACES
+        MOVE WS-PARM-OUTPUT-F TO WS-EXCEPT-FILE
+    END-IF.
+    MOVE SPACES TO WS-PARM-OUTPUT-F.
+    ACCEPT WS-PARM-OUTPUT-F FROM ENVIRONMENT 'OFFSCKPT'.
+    IF WS-PARM-OUTPUT-F NOT = SPACES
+        MOVE WS-PARM-OUTPUT-F TO WS-CKPT-FILE
+    END-IF.
+    MOVE SPACES TO WS-PARM-OUTPUT-F.
+    ACCEPT WS-PARM-OUTPUT-F FROM ENVIRONMENT 'OFFSDEVL'.
+    IF WS-PARM-OUTPUT-F NOT = SPACES
+        MOVE WS-PARM-OUTPUT-F TO WS-DEVICE-LIST-FILE
+    END-IF.
+    MOVE SPACES TO WS-PARM-OUTPUT-F.
+    ACCEPT WS-PARM-OUTPUT-F FROM ENVIRONMENT 'OFFSAUDT'.
+    IF WS-PARM-OUTPUT-F NOT = SPACES
+        MOVE WS-PARM-OUTPUT-F TO WS-AUDIT-FILE
+    END-IF.
+    MOVE SPACES TO WS-PARM-OUTPUT-F.
+    ACCEPT WS-PARM-OUTPUT-F FROM ENVIRONMENT 'OFFSEXTR'.
+    IF WS-PARM-OUTPUT-F NOT = SPACES
+        MOVE WS-PARM-OUTPUT-F TO WS-EXTRACT-FILE
+    END-IF.
+    MOVE SPACES TO WS-PARM-OUTPUT-F.
+    ACCEPT WS-PARM-OUTPUT-F FROM ENVIRONMENT 'OFFSVERB'.
+    IF WS-PARM-OUTPUT-F = 'Y' OR WS-PARM-OUTPUT-F = 'y'
+        MOVE 'Y' TO WS-VERBOSE
+    END-IF.
+    MOVE SPACES TO WS-PARM-OUTPUT-F.
+    ACCEPT WS-PARM-OUTPUT-F FROM ENVIRONMENT 'OFFSDEVCKPT'.
+    IF WS-PARM-OUTPUT-F NOT = SPACES
+        MOVE WS-PARM-OUTPUT-F TO WS-DEVICE-CKPT-FILE
+    END-IF.
+
+0200-CHECK-RESTART.
+    MOVE 'N' TO WS-RESTARTED.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CKPT-STATUS = '00'
+        READ CHECKPOINT-FILE
+            AT END CONTINUE
+            NOT AT END
+                MOVE 'Y' TO WS-RESTARTED
+                MOVE CKPT-REC-COUNT TO WS-RESTART-COUNT
+                MOVE CKPT-REC-TOTAL TO WS-TOTAL
+                MOVE CKPT-REC-GOOD TO WS-GOOD-COUNT
+                MOVE CKPT-REC-REJECT TO WS-REJECT-COUNT
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+0250-TRUNCATE-EXCEPTIONS-ON-RESTART.
+    *> A checkpoint only records how many good/rejected records had
+    *> been seen at that point, not how far EXCEPTIONS-FILE itself had
+    *> been written. A restart re-validates every record from the
+    *> checkpoint forward, so without this the records rejected
+    *> between the last checkpoint and the abend get logged to
+    *> EXCEPTIONS-FILE a second time. Trim the file back down to the
+    *> checkpointed reject count (copying it through a scratch file,
+    *> since LINE SEQUENTIAL has no in-place truncate) before resuming
+    *> so the restarted run picks up appending from exactly where the
+    *> checkpoint says it left off.
+    MOVE 0 TO WS-EXCEPT-COPIED.
+    MOVE 0 TO WS-EXCEPT-COPY-EOF.
+    MOVE SPACES TO WS-EXCEPT-TEMP-FILE.
+    STRING FUNCTION TRIM(WS-EXCEPT-FILE) DELIMITED BY SIZE
+           '.tmp' DELIMITED BY SIZE
+           INTO WS-EXCEPT-TEMP-FILE
+           ON OVERFLOW
+               DISPLAY 'EXCEPTIONS FILE NAME TOO LONG TO BUILD RESTART'
+                   ' SCRATCH FILE: ' WS-EXCEPT-FILE
+               STOP RUN
+    END-STRING.
+    OPEN INPUT EXCEPTIONS-FILE.
+    IF WS-EXCEPT-STATUS = '00'
+        OPEN OUTPUT EXCEPT-TEMP-FILE
+        PERFORM UNTIL WS-EXCEPT-COPIED >= WS-REJECT-COUNT
+                OR WS-EXCEPT-COPY-EOF = 1
+            READ EXCEPTIONS-FILE INTO EXCEPT-TEMP-LINE
+                AT END MOVE 1 TO WS-EXCEPT-COPY-EOF
+                NOT AT END
+                    WRITE EXCEPT-TEMP-LINE
+                    ADD 1 TO WS-EXCEPT-COPIED
+            END-READ
+        END-PERFORM
+        CLOSE EXCEPTIONS-FILE
+        CLOSE EXCEPT-TEMP-FILE
+        OPEN OUTPUT EXCEPTIONS-FILE
+        OPEN INPUT EXCEPT-TEMP-FILE
+        MOVE 0 TO WS-EXCEPT-COPY-EOF
+        PERFORM UNTIL WS-EXCEPT-COPY-EOF = 1
+            READ EXCEPT-TEMP-FILE INTO EXCEPTION-LINE
+                AT END MOVE 1 TO WS-EXCEPT-COPY-EOF
+                NOT AT END WRITE EXCEPTION-LINE
+            END-READ
+        END-PERFORM
+        CLOSE EXCEPTIONS-FILE
+        CLOSE EXCEPT-TEMP-FILE
+    END-IF.
+
+0300-WRITE-CHECKPOINT.
+    MOVE WS-RECS-PROCESSED TO CKPT-REC-COUNT.
+    MOVE WS-TOTAL TO CKPT-REC-TOTAL.
+    MOVE WS-GOOD-COUNT TO CKPT-REC-GOOD.
+    MOVE WS-REJECT-COUNT TO CKPT-REC-REJECT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+    *> Force EXCEPTIONS-FILE to disk in step with the checkpoint -
+    *> the same durability CHECKPOINT-FILE itself gets - so a restart's
+    *> truncate-to-checkpoint logic can trust the on-disk row count
+    *> matches CKPT-REC-REJECT exactly instead of whatever the runtime
+    *> had flushed from its buffer at the moment of an abend.
+    CLOSE EXCEPTIONS-FILE.
+    OPEN EXTEND EXCEPTIONS-FILE.
+    MOVE 0 TO WS-RECS-SINCE-CKPT.
+
+2000-VALIDATE-RECORD.
+    MOVE 'Y' TO WS-RECORD-VALID.
+    MOVE SPACES TO WS-REJECT-REASON.
+    IF WS-OFFSETSIGN NOT = '+' AND WS-OFFSETSIGN NOT = '-'
+        MOVE 'N' TO WS-RECORD-VALID
+        MOVE 'INVALID SIGN' TO WS-REJECT-REASON
+    ELSE
+        IF FUNCTION TRIM(WS-OFFSETLINE) IS NOT NUMERIC
+            MOVE 'N' TO WS-RECORD-VALID
+            MOVE 'NON-NUMERIC LINE' TO WS-REJECT-REASON
+        END-IF
+    END-IF.
+
+2100-LOG-EXCEPTION.
+    MOVE SPACES TO EXCEPTION-LINE.
+    STRING WS-OFFSETSIGN DELIMITED BY SIZE
+           WS-OFFSETLINE DELIMITED BY SIZE
+           ' - REJECTED: ' DELIMITED BY SIZE
+           WS-REJECT-REASON DELIMITED BY SIZE
+           INTO EXCEPTION-LINE
+    END-STRING.
+    WRITE EXCEPTION-LINE.
+
+3000-WRITE-REPORT.
+    OPEN OUTPUT REPORT-FILE.
+    IF WS-REPORT-STATUS NOT = '00'
+        DISPLAY 'REPORT FILE COULD NOT BE OPENED: ' WS-OUTPUT-FILE
+    ELSE
+        MOVE 'FREQUENCY RUN SUMMARY REPORT' TO REPORT-LINE
+        WRITE REPORT-LINE
+        MOVE SPACES TO REPORT-LINE
+        STRING 'RUN DATE       : ' DELIMITED BY SIZE
+               WS-RUN-DATE-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-LINE
+        END-STRING
+        WRITE REPORT-LINE
+        MOVE SPACES TO REPORT-LINE
+        STRING 'INPUT FILE     : ' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-INPUT-FILE) DELIMITED BY SIZE
+               INTO REPORT-LINE
+        END-STRING
+        WRITE REPORT-LINE
+        MOVE SPACES TO REPORT-LINE
+        STRING 'GOOD RECORDS   : ' DELIMITED BY SIZE
+               WS-GOOD-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+        END-STRING
+        WRITE REPORT-LINE
+        MOVE SPACES TO REPORT-LINE
+        STRING 'REJECTED RECS  : ' DELIMITED BY SIZE
+               WS-REJECT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+        END-STRING
+        WRITE REPORT-LINE
+        MOVE SPACES TO REPORT-LINE
+        STRING 'FINAL FREQUENCY: ' DELIMITED BY SIZE
+               WS-TOTAL-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-LINE
+        END-STRING
+        WRITE REPORT-LINE
+        IF WS-REJECT-COUNT > 0
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE 'REJECTED RECORDS:' TO REPORT-LINE
+            WRITE REPORT-LINE
+            PERFORM 3100-COPY-EXCEPTIONS-TO-REPORT
+        END-IF
+        CLOSE REPORT-FILE
+    END-IF.
+
+3100-COPY-EXCEPTIONS-TO-REPORT.
+    MOVE 0 TO FILE-EOF.
+    OPEN INPUT EXCEPTIONS-FILE.
+    PERFORM UNTIL FILE-EOF = 1
+        READ EXCEPTIONS-FILE INTO REPORT-LINE
+            AT END MOVE 1 TO FILE-EOF
+            NOT AT END WRITE REPORT-LINE
+        END-READ
+    END-PERFORM.
+    CLOSE EXCEPTIONS-FILE.
+
+4000-LOG-AUDIT.
+    ACCEPT WS-RUN-TIME FROM TIME.
+    MOVE SPACES TO WS-RUN-TIME-DISPLAY.
+    STRING WS-RUN-TIME-HH DELIMITED BY SIZE
+           ':' DELIMITED BY SIZE
+           WS-RUN-TIME-MM DELIMITED BY SIZE
+           ':' DELIMITED BY SIZE
+           WS-RUN-TIME-SS DELIMITED BY SIZE
+           INTO WS-RUN-TIME-DISPLAY
+    END-STRING.
+    COMPUTE WS-RECS-TOTAL = WS-GOOD-COUNT + WS-REJECT-COUNT.
+    OPEN EXTEND AUDIT-FILE.
+    IF WS-AUDIT-STATUS NOT = '00'
+        OPEN OUTPUT AUDIT-FILE
+    END-IF.
+    MOVE SPACES TO AUDIT-LINE.
+    STRING WS-RUN-DATE-DISPLAY DELIMITED BY SIZE
+           ' ' DELIMITED BY SIZE
+           WS-RUN-TIME-DISPLAY DELIMITED BY SIZE
+           ' ' DELIMITED BY SIZE
+           WS-INPUT-FILE DELIMITED BY SIZE
+           ' RECS=' DELIMITED BY SIZE
+           WS-RECS-TOTAL DELIMITED BY SIZE
+           ' FREQ=' DELIMITED BY SIZE
+           WS-TOTAL-DISPLAY DELIMITED BY SIZE
+           INTO AUDIT-LINE
+    END-STRING.
+    WRITE AUDIT-LINE.
+    CLOSE AUDIT-FILE.
+
+4100-WRITE-EXTRACT.
+    OPEN EXTEND EXTRACT-FILE.
+    IF WS-EXTRACT-STATUS NOT = '00'
+        OPEN OUTPUT EXTRACT-FILE
+    END-IF.
+    MOVE WS-DEVICE-ID TO EXTRACT-DEVICE-ID.
+    MOVE WS-RUN-DATE TO EXTRACT-RUN-DATE.
+    MOVE WS-TOTAL TO EXTRACT-FREQUENCY.
+    WRITE EXTRACT-RECORD.
+    CLOSE EXTRACT-FILE.
