@@ -0,0 +1,5 @@
+      *> OFFSFD - OFFSETS-FILE record layout (FD level), shared by
+      *> FREQUENCY and any sibling program reading the same offsets
+      *> feed (one signed integer per line, e.g. "+6", "-3").
+           05 OFFSETS-SIGN PIC A(1).
+           05 OFFSETS-LINE PIC A(10).
